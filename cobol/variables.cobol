@@ -92,11 +92,7 @@
 
       *REDEFINES (Verschiedene Sichten derselben Daten)
        01 WS-DATE-NUM          PIC 9(8).              *> 20231015
-       01 WS-DATE-ALPHA REDEFINES WS-DATE-NUM.
-          05 WS-ALPHA-YEAR     PIC 9999.
-          05 WS-ALPHA-MONTH    PIC 99.
-          05 WS-ALPHA-DAY      PIC 99.
-       
+
        01 WS-AMOUNT-RAW        PIC 9(5)V99.
        01 WS-AMOUNT-EDITED REDEFINES WS-AMOUNT-RAW PIC ZZZZ9.99.
 
@@ -123,14 +119,9 @@
        01 WS-WITH-MINUS        PIC -ZZ,ZZ9.99.        *> -1,234.56
        01 WS-LEADING-ZERO      PIC 000009.            *> 000123
 
-      *DATUMSFORMATIERUNG
-       01 WS-DATE-FORMATTED-1  PIC 99/99/9999.        *> 15/10/2023
-       01 WS-DATE-FORMATTED-2.
-          05 WS-DAY-F          PIC 99.
-          05 FILLER            PIC X VALUE ".".
-          05 WS-MONTH-F        PIC 99.
-          05 FILLER            PIC X VALUE ".".
-          05 WS-YEAR-F         PIC 9999.               *> 15.10.2023
+      *DATUMSFORMATIERUNG - ueber das gemeinsame DATE-CONVERT
+      *Unterprogramm statt eigener Substring-MOVEs (siehe DATE-CHECK)
+       COPY "date-convert-fields.cpy".
 
       *JUSTIFIED
        01 WS-RIGHT-ALIGNED     PIC X(10) JUSTIFIED RIGHT.
@@ -318,9 +309,12 @@
            DISPLAY "--------------------"
            MOVE 20251003 TO WS-DATE-NUM
            DISPLAY "DATE NUM=" WS-DATE-NUM
-           DISPLAY "YEAR=" WS-ALPHA-YEAR
-           DISPLAY "MONTH=" WS-ALPHA-MONTH
-           DISPLAY "DAY=" WS-ALPHA-DAY
+           SET DC-NUM-TO-DOT TO TRUE
+           MOVE WS-DATE-NUM TO DC-DATE-NUM
+           CALL "DATE-CONVERT" USING DATE-CONVERT-PARMS
+           DISPLAY "YEAR=" DC-DATE-DOT(7:4)
+           DISPLAY "MONTH=" DC-DATE-DOT(4:2)
+           DISPLAY "DAY=" DC-DATE-DOT(1:2)
            MOVE 1234.56 TO WS-AMOUNT-RAW
            DISPLAY "AMOUNT RAW=" WS-AMOUNT-RAW
            DISPLAY "AMOUNT EDITED=" WS-AMOUNT-EDITED
@@ -383,15 +377,13 @@
        71-DATUMSFORMATIERUNG.
            DISPLAY "> DATUMSFORMATIERUNG"
            DISPLAY "--------------------"
-      *    Die Syntax ist (Start:LÃ¤nge)     
-           MOVE 15 TO WS-DATE-FORMATTED-1(1:2)
-           MOVE 10 TO WS-DATE-FORMATTED-1(4:2)
-           MOVE 2023 TO WS-DATE-FORMATTED-1(7:4)
-           DISPLAY "DATE FORMATTED 1=" WS-DATE-FORMATTED-1
-           MOVE 15 TO WS-DAY-F
-           MOVE 10 TO WS-MONTH-F
-           MOVE 2023 TO WS-YEAR-F
-           DISPLAY "DATE FORMATTED 2=" WS-DATE-FORMATTED-2
+           MOVE 20231015 TO DC-DATE-NUM
+           SET DC-NUM-TO-SLASH TO TRUE
+           CALL "DATE-CONVERT" USING DATE-CONVERT-PARMS
+           DISPLAY "DATE FORMATTED 1=" DC-DATE-SLASH
+           SET DC-NUM-TO-DOT TO TRUE
+           CALL "DATE-CONVERT" USING DATE-CONVERT-PARMS
+           DISPLAY "DATE FORMATTED 2=" DC-DATE-DOT
            DISPLAY SPACE.
 
        72-JUSTIFIED.
