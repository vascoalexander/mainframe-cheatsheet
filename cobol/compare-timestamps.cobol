@@ -1,7 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATE-CHECK.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Eingabe: ein Timestamp-Satz pro Zeile, gleiches Bild wie
+      * WS-INPUT-TIMESTAMP
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+      * Parameterkarte (SYSIN-Ersatz): enthaelt die Aufbewahrungsfrist
+      * in Monaten, z.B. "012" fuer 12 Monate
+           SELECT PARAMETER-FILE ASSIGN TO "RETNPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+      * Revisionssicheres Protokoll jedes einzelnen Verdikts
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      * Checkpoint/Restart: alle WS-CHECKPOINT-INTERVAL Saetze wird
+      * hier die zuletzt verarbeitete Satznummer festgehalten
+           SELECT CHECKPOINT-FILE ASSIGN TO "DATECHK.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+      * Restart-Parameter (SYSIN-Ersatz): "Y" = ab letztem Checkpoint
+      * fortsetzen, fehlt die Datei oder steht etwas anderes darin,
+      * laeuft der Job ganz von vorne
+           SELECT RESTART-PARM-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-TIMESTAMP     PIC X(23).
+
+       FD  PARAMETER-FILE.
+       01  PARM-RECORD             PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-RUN-DATE       PIC 9(8).
+           05  AUDIT-SEP-1          PIC X.
+           05  AUDIT-TS-DATE        PIC 9(8).
+           05  AUDIT-SEP-2          PIC X.
+           05  AUDIT-THRESHOLD-DATE PIC 9(8).
+           05  AUDIT-SEP-3          PIC X.
+           05  AUDIT-RESULT         PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-RECORD-COUNT     PIC 9(7).
+           05  CKP-SEP              PIC X.
+           05  CKP-LAST-TIMESTAMP   PIC X(23).
+
+       FD  RESTART-PARM-FILE.
+       01  RESTART-PARM-RECORD      PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * Eingabe-Timestamp
@@ -12,52 +68,258 @@
        01  WS-CURRENT-DATE-NUM     PIC 9(8).
        01  WS-THRESHOLD-DATE       PIC 9(8).
 
-      * Hilfsfelder für 6-Monats-Berechnung
+      * Hilfsfelder für die Berechnung des Schwellenwerts
        01  WS-YEAR                 PIC 9(4).
        01  WS-MONTH                PIC 9(2).
        01  WS-DAY                  PIC 9(2).
+       01  WS-TOTAL-MONTHS         PIC S9(7).
 
        01  WS-RESULT               PIC X(30).
 
+      * Fuer die lesbare Anzeige - Umwandlung ueber das gemeinsame
+      * DATE-CONVERT Unterprogramm statt eigener Substring-MOVEs
+       COPY "date-convert-fields.cpy".
+
+      * Aufbewahrungsfrist in Monaten, von der Parameterkarte
+      * ueberschrieben, Default 6 Monate wenn keine Karte vorliegt
+       01  WS-RETENTION-MONTHS     PIC 9(3)     VALUE 6.
+
+      * Steuerung des Batch-Laufs
+       01  WS-TRANS-STATUS         PIC XX.
+       01  WS-PARM-STATUS          PIC XX.
+       01  WS-AUDIT-STATUS         PIC XX.
+       01  WS-EOF-SWITCH           PIC X        VALUE 'N'.
+           88  WS-EOF                           VALUE 'Y'.
+       01  WS-RECORD-COUNT         PIC 9(7)     VALUE ZERO.
+
+      * Checkpoint/Restart
+       01  WS-CKP-STATUS            PIC XX.
+       01  WS-RESTART-PARM-STATUS   PIC XX.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(7)     VALUE 1000.
+       01  WS-RESTART-SWITCH        PIC X        VALUE 'N'.
+           88  WS-RESTART-REQUESTED              VALUE 'Y'.
+       01  WS-RESTART-SKIP-COUNT    PIC 9(7)     VALUE ZERO.
+       01  WS-CKP-LAST-TIMESTAMP    PIC X(23).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-      * Beispiel-Timestamp setzen
-           MOVE '2024-03-15 14:30:45.123' TO WS-INPUT-TIMESTAMP
+           PERFORM 100-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE INTO WS-INPUT-TIMESTAMP
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 200-EVALUATE-RECORD
+                       IF FUNCTION MOD(WS-RECORD-COUNT,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 250-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 900-TERMINATE
+           STOP RUN.
 
-      * Datum aus Timestamp extrahieren (ohne Bindestriche)
-           MOVE WS-INPUT-TIMESTAMP(1:4)  TO WS-TS-DATE(1:4)
-           MOVE WS-INPUT-TIMESTAMP(6:2)  TO WS-TS-DATE(5:2)
-           MOVE WS-INPUT-TIMESTAMP(9:2)  TO WS-TS-DATE(7:2)
+       100-INITIALIZE.
+      * Schwellenwert einmal pro Lauf ermitteln (aktuelles Datum minus
+      * WS-RETENTION-MONTHS), dann gegen jeden gelesenen Satz
+      * vergleichen
+           PERFORM 050-READ-RETENTION-PARM
+           PERFORM 020-CHECK-RESTART-PARM
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER TRANSACTION-FILE: "
+                       WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+      * Letzten Checkpoint lesen (eigenes OPEN INPUT/CLOSE) und die
+      * TRANSACTION-FILE entsprechend weit ueberlesen, bevor die
+      * CHECKPOINT-FILE selbst zum Fortschreiben geoeffnet wird
+           IF WS-RESTART-REQUESTED
+               PERFORM 030-SKIP-TO-CHECKPOINT
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CKP-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER AUDIT-LOG-FILE: "
+                       WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-CKP-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER CHECKPOINT-FILE: "
+                       WS-CKP-STATUS
+               STOP RUN
+           END-IF
 
-      * Aktuelles Datum holen (bereits im YYYYMMDD Format)
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-NUM
 
-      * 6 Monate zurückrechnen
            MOVE WS-CURRENT-DATE-NUM(1:4) TO WS-YEAR
            MOVE WS-CURRENT-DATE-NUM(5:2) TO WS-MONTH
            MOVE WS-CURRENT-DATE-NUM(7:2) TO WS-DAY
 
-           SUBTRACT 6 FROM WS-MONTH
-
-           IF WS-MONTH < 1
-               SUBTRACT 1 FROM WS-YEAR
-               ADD 12 TO WS-MONTH
-           END-IF
+           COMPUTE WS-TOTAL-MONTHS =
+               (WS-YEAR * 12 + WS-MONTH) - WS-RETENTION-MONTHS
+           COMPUTE WS-YEAR = FUNCTION INTEGER(
+               (WS-TOTAL-MONTHS - 1) / 12)
+           COMPUTE WS-MONTH = WS-TOTAL-MONTHS - (WS-YEAR * 12)
 
-      * Schwellenwert zusammensetzen
            MOVE WS-YEAR  TO WS-THRESHOLD-DATE(1:4)
            MOVE WS-MONTH TO WS-THRESHOLD-DATE(5:2)
-           MOVE WS-DAY   TO WS-THRESHOLD-DATE(7:2)
+           MOVE WS-DAY   TO WS-THRESHOLD-DATE(7:2).
+
+       050-READ-RETENTION-PARM.
+      * Parameterkarte ist optional - wenn sie fehlt oder keine
+      * gueltige Zahl enthaelt, bleibt der Default von 6 Monaten
+      * bestehen
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARAMETER-FILE INTO PARM-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-RECORD(1:3) IS NUMERIC
+                           MOVE PARM-RECORD(1:3)
+                               TO WS-RETENTION-MONTHS
+                       END-IF
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+      * Restart-Parameterdatei ist optional - fehlt sie oder enthaelt
+      * sie kein "Y", laeuft der Job ganz normal von Satz 1 an
+       020-CHECK-RESTART-PARM.
+           OPEN INPUT RESTART-PARM-FILE
+           IF WS-RESTART-PARM-STATUS = "00"
+               READ RESTART-PARM-FILE INTO RESTART-PARM-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RESTART-PARM-RECORD(1:1) = "Y"
+                           SET WS-RESTART-REQUESTED TO TRUE
+                       END-IF
+               END-READ
+               CLOSE RESTART-PARM-FILE
+           END-IF.
+
+      * Letzten Checkpoint lesen und ebenso viele Saetze aus der
+      * TRANSACTION-FILE ueberlesen, damit der Lauf genau dort
+      * weitermacht, wo der letzte Checkpoint stand
+       030-SKIP-TO-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = "00"
+               PERFORM UNTIL WS-CKP-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKP-RECORD-COUNT
+                               TO WS-RESTART-SKIP-COUNT
+                           MOVE CKP-LAST-TIMESTAMP
+                               TO WS-CKP-LAST-TIMESTAMP
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           PERFORM WS-RESTART-SKIP-COUNT TIMES
+               READ TRANSACTION-FILE INTO WS-INPUT-TIMESTAMP
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+
+      * Schluessel des letzten ueberlesenen Satzes muss mit dem beim
+      * Checkpoint festgehaltenen Schluessel uebereinstimmen - sonst
+      * hat sich die TRANSACTION-FILE seither veraendert (Saetze
+      * umsortiert, eingefuegt oder entfernt) und ein reiner
+      * Satzzahl-Skip wuerde unbemerkt an der falschen Stelle
+      * fortsetzen
+           IF WS-RESTART-SKIP-COUNT > 0 AND NOT WS-EOF
+               IF WS-INPUT-TIMESTAMP NOT = WS-CKP-LAST-TIMESTAMP
+                   DISPLAY "FEHLER: TRANSACTION-FILE HAT SICH SEIT "
+                       "DEM LETZTEN CHECKPOINT VERAENDERT"
+                   DISPLAY "ERWARTETER SCHLUESSEL: "
+                       WS-CKP-LAST-TIMESTAMP
+                   DISPLAY "GEFUNDENER SCHLUESSEL: " WS-INPUT-TIMESTAMP
+                   STOP RUN
+               END-IF
+           END-IF
+
+           MOVE WS-RESTART-SKIP-COUNT TO WS-RECORD-COUNT
+           DISPLAY "RESTART AB SATZ: " WS-RESTART-SKIP-COUNT.
+
+       200-EVALUATE-RECORD.
+      * Datum aus Timestamp extrahieren (ohne Bindestriche)
+           MOVE WS-INPUT-TIMESTAMP(1:4)  TO WS-TS-DATE(1:4)
+           MOVE WS-INPUT-TIMESTAMP(6:2)  TO WS-TS-DATE(5:2)
+           MOVE WS-INPUT-TIMESTAMP(9:2)  TO WS-TS-DATE(7:2)
 
       * Direkter Vergleich der YYYYMMDD Zahlen
+      * ASCII-Klartext, damit WS-RESULT verlustfrei ins AUDIT-LOG-FILE
+      * geschrieben werden kann (vgl. "OEFFNEN" statt "Öffnen" oben)
            IF WS-TS-DATE < WS-THRESHOLD-DATE
-               MOVE 'Älter als 6 Monate' TO WS-RESULT
+               MOVE 'AELTER ALS SCHWELLENWERT' TO WS-RESULT
            ELSE
-               MOVE 'Jünger als 6 Monate' TO WS-RESULT
+               MOVE 'JUENGER ALS SCHWELLENWERT' TO WS-RESULT
            END-IF
 
+           SET DC-NUM-TO-DOT TO TRUE
+           MOVE WS-TS-DATE TO DC-DATE-NUM
+           CALL "DATE-CONVERT" USING DATE-CONVERT-PARMS
+
+           DISPLAY 'Satz:            ' WS-RECORD-COUNT
            DISPLAY 'Ergebnis:        ' WS-RESULT
            DISPLAY 'Timestamp-Datum: ' WS-TS-DATE
+                   ' (' DC-DATE-DOT ')'
            DISPLAY 'Schwellenwert:   ' WS-THRESHOLD-DATE
+                   ' (' WS-RETENTION-MONTHS ' Monate)'
+
+           MOVE WS-CURRENT-DATE-NUM  TO AUDIT-RUN-DATE
+           MOVE SPACE                TO AUDIT-SEP-1
+           MOVE WS-TS-DATE           TO AUDIT-TS-DATE
+           MOVE SPACE                TO AUDIT-SEP-2
+           MOVE WS-THRESHOLD-DATE    TO AUDIT-THRESHOLD-DATE
+           MOVE SPACE                TO AUDIT-SEP-3
+           MOVE WS-RESULT            TO AUDIT-RESULT
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM SCHREIBEN DER AUDIT-LOG-FILE: "
+                       WS-AUDIT-STATUS
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+      * Checkpoint-Satz schreiben: Satznummer + Schluessel (Timestamp)
+      * des zuletzt verarbeiteten Satzes
+       250-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT     TO CKP-RECORD-COUNT
+           MOVE SPACE                TO CKP-SEP
+           MOVE WS-INPUT-TIMESTAMP   TO CKP-LAST-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKP-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM SCHREIBEN DER CHECKPOINT-FILE: "
+                       WS-CKP-STATUS
+           END-IF.
+
+       900-TERMINATE.
+      * Letzten Checkpoint auch dann festhalten, wenn die letzte
+      * Satzzahl kein Vielfaches von WS-CHECKPOINT-INTERVAL war (sonst
+      * wurde er bereits in der Hauptschleife geschrieben)
+           IF WS-RECORD-COUNT > WS-RESTART-SKIP-COUNT
+               AND FUNCTION MOD(WS-RECORD-COUNT,
+                   WS-CHECKPOINT-INTERVAL) NOT = 0
+               PERFORM 250-WRITE-CHECKPOINT
+           END-IF
+           CLOSE TRANSACTION-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'Verarbeitete Saetze: ' WS-RECORD-COUNT.
