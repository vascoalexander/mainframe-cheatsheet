@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-CONTROL.
+       AUTHOR. BASQUE.
+
+      * Gemeinsames Unterprogramm fuer den Kontrollsummenabgleich nach
+      * den COMP-3-Summierungslaeufen (SALES-ROLLUP, PAYROLL-WITHHOLD):
+      * vergleicht die berechnete Endsumme gegen die vom vorgelagerten
+      * System mitgelieferte Kontrollsumme und setzt BC-BALANCE-SWITCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY "balance-control-fields.cpy".
+
+       PROCEDURE DIVISION USING BALANCE-CONTROL-PARMS.
+       MAIN-LOGIC.
+           COMPUTE BC-DIFFERENCE =
+               FUNCTION ABS(BC-COMPUTED-TOTAL - BC-CONTROL-TOTAL)
+           IF BC-DIFFERENCE <= BC-TOLERANCE
+                   AND BC-COMPUTED-COUNT = BC-CONTROL-COUNT
+               SET BC-IN-BALANCE TO TRUE
+           ELSE
+               SET BC-OUT-OF-BALANCE TO TRUE
+           END-IF
+           GOBACK.
