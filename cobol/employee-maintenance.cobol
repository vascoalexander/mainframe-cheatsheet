@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+
+      * Batch-Pflegelauf gegen EMPLOYEE-MASTER (indexed, Schluessel
+      * EMP-ID). Jeder Satz in EMP-TRANS-FILE traegt einen
+      * Transaktionscode (A/C/D/I) und wird gegen die Stammdatei
+      * gefahren; das Ergebnis jeder Transaktion geht nach
+      * EMP-TRANS-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT EMP-TRANS-FILE ASSIGN TO "EMPTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EMP-TRANS-LOG ASSIGN TO "EMPTRANS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee-record.cpy".
+
+       FD  EMP-TRANS-FILE.
+       01  EMP-TRANS-RECORD.
+           05  TRANS-CODE          PIC X.
+               88  TRANS-ADD                   VALUE 'A'.
+               88  TRANS-CHANGE                VALUE 'C'.
+               88  TRANS-DELETE                 VALUE 'D'.
+               88  TRANS-INQUIRE                VALUE 'I'.
+           05  TRANS-EMP-ID        PIC 9(6).
+           05  TRANS-FIRSTNAME     PIC X(15).
+           05  TRANS-LASTNAME      PIC X(20).
+           05  TRANS-PHONE         PIC X(15).
+           05  TRANS-EMAIL         PIC X(40).
+           05  TRANS-SALARY        PIC 9(7)V99.
+
+       FD  EMP-TRANS-LOG.
+       01  EMP-LOG-RECORD.
+           05  LOG-EMP-ID          PIC 9(6).
+           05  LOG-SEP-1           PIC X.
+           05  LOG-CODE            PIC X.
+           05  LOG-SEP-2           PIC X.
+           05  LOG-MESSAGE         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-STATUS        PIC XX.
+       01  WS-TRANS-STATUS         PIC XX.
+       01  WS-LOG-STATUS           PIC XX.
+
+       01  WS-EOF-SWITCH           PIC X        VALUE 'N'.
+           88  WS-EOF                           VALUE 'Y'.
+
+       01  WS-ADD-COUNT            PIC 9(7)     VALUE ZERO.
+       01  WS-CHANGE-COUNT         PIC 9(7)     VALUE ZERO.
+       01  WS-DELETE-COUNT         PIC 9(7)     VALUE ZERO.
+       01  WS-INQUIRE-COUNT        PIC 9(7)     VALUE ZERO.
+       01  WS-REJECT-COUNT         PIC 9(7)     VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 100-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ EMP-TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 200-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT EMP-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER EMP-TRANS-FILE: "
+                       WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EMP-TRANS-LOG
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER EMP-TRANS-LOG: "
+                       WS-LOG-STATUS
+               STOP RUN
+           END-IF
+
+      * EMPLOYEE-MASTER beim allerersten Lauf automatisch anlegen
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER EMPLOYEE-MASTER: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+       200-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   PERFORM 300-ADD-EMPLOYEE
+               WHEN TRANS-CHANGE
+                   PERFORM 400-CHANGE-EMPLOYEE
+               WHEN TRANS-DELETE
+                   PERFORM 500-DELETE-EMPLOYEE
+               WHEN TRANS-INQUIRE
+                   PERFORM 600-INQUIRE-EMPLOYEE
+               WHEN OTHER
+                   MOVE "REJECTED - INVALID TRANS CODE" TO LOG-MESSAGE
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 800-WRITE-LOG
+           END-EVALUATE.
+
+       300-ADD-EMPLOYEE.
+           MOVE TRANS-EMP-ID    TO EMP-ID
+           MOVE TRANS-FIRSTNAME TO EMP-FIRSTNAME
+           MOVE TRANS-LASTNAME  TO EMP-LASTNAME
+           MOVE TRANS-PHONE     TO EMP-PHONE
+           MOVE TRANS-EMAIL     TO EMP-EMAIL
+           MOVE TRANS-SALARY    TO EMP-SALARY
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE "REJECTED - DUPLICATE EMP-ID" TO LOG-MESSAGE
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE "ADDED" TO LOG-MESSAGE
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE
+           PERFORM 800-WRITE-LOG.
+
+       400-CHANGE-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "REJECTED - EMP-ID NOT FOUND" TO LOG-MESSAGE
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE TRANS-FIRSTNAME TO EMP-FIRSTNAME
+                   MOVE TRANS-LASTNAME  TO EMP-LASTNAME
+                   MOVE TRANS-PHONE     TO EMP-PHONE
+                   MOVE TRANS-EMAIL     TO EMP-EMAIL
+                   MOVE TRANS-SALARY    TO EMP-SALARY
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           MOVE "REJECTED - REWRITE FAILED"
+                               TO LOG-MESSAGE
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           MOVE "CHANGED" TO LOG-MESSAGE
+                           ADD 1 TO WS-CHANGE-COUNT
+                   END-REWRITE
+           END-READ
+           PERFORM 800-WRITE-LOG.
+
+       500-DELETE-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           DELETE EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "REJECTED - EMP-ID NOT FOUND" TO LOG-MESSAGE
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE "DELETED" TO LOG-MESSAGE
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE
+           PERFORM 800-WRITE-LOG.
+
+       600-INQUIRE-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "NOT FOUND" TO LOG-MESSAGE
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE "FOUND" TO LOG-MESSAGE
+                   ADD 1 TO WS-INQUIRE-COUNT
+                   DISPLAY "EMP-ID="    EMP-ID
+                           " NAME="     EMP-FIRSTNAME " " EMP-LASTNAME
+                           " SALARY="   EMP-SALARY
+           END-READ
+           PERFORM 800-WRITE-LOG.
+
+       800-WRITE-LOG.
+           MOVE TRANS-EMP-ID TO LOG-EMP-ID
+           MOVE SPACE        TO LOG-SEP-1
+           MOVE TRANS-CODE   TO LOG-CODE
+           MOVE SPACE        TO LOG-SEP-2
+           WRITE EMP-LOG-RECORD
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM SCHREIBEN DER EMP-TRANS-LOG: "
+                   WS-LOG-STATUS
+           END-IF.
+
+       900-TERMINATE.
+           CLOSE EMP-TRANS-FILE
+           CLOSE EMP-TRANS-LOG
+           CLOSE EMPLOYEE-MASTER
+           DISPLAY "ADD="     WS-ADD-COUNT
+                   " CHANGE=" WS-CHANGE-COUNT
+                   " DELETE=" WS-DELETE-COUNT
+                   " INQUIRE=" WS-INQUIRE-COUNT
+                   " REJECTED=" WS-REJECT-COUNT.
