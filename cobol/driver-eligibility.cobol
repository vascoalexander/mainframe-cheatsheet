@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER-ELIGIBILITY.
+       AUTHOR. BASQUE.
+
+      * Batch-Fassung von CONDITIONALS' COND-01: liest PERSON-AGE
+      * Saetze aus APPLICANT-FILE und verteilt sie in einem Durchlauf
+      * auf ELIGIBLE-FILE und INELIGIBLE-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANT-FILE ASSIGN TO "APPLICANT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICANT-STATUS.
+
+           SELECT ELIGIBLE-FILE ASSIGN TO "ELIGIBLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ELIGIBLE-STATUS.
+
+           SELECT INELIGIBLE-FILE ASSIGN TO "INELIGIBLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INELIGIBLE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICANT-FILE.
+       01  APP-RECORD.
+           05  APP-PERSON-AGE      PIC 9(3).
+
+       FD  ELIGIBLE-FILE.
+       01  ELIGIBLE-RECORD.
+           05  ELIGIBLE-PERSON-AGE PIC 9(3).
+
+       FD  INELIGIBLE-FILE.
+       01  INELIGIBLE-RECORD.
+           05  INELIGIBLE-PERSON-AGE PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       01  PERSON-AGE               PIC 9(3)   VALUE 0.
+
+       01  WS-APPLICANT-STATUS      PIC XX.
+       01  WS-ELIGIBLE-STATUS       PIC XX.
+       01  WS-INELIGIBLE-STATUS     PIC XX.
+       01  WS-EOF-SWITCH            PIC X      VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+
+       01  WS-ELIGIBLE-COUNT        PIC 9(7)   VALUE ZERO.
+       01  WS-INELIGIBLE-COUNT      PIC 9(7)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 100-OPEN-FILES
+           PERFORM UNTIL WS-EOF
+               READ APPLICANT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE APP-PERSON-AGE TO PERSON-AGE
+                       PERFORM 200-CLASSIFY-APPLICANT
+               END-READ
+           END-PERFORM
+           PERFORM 900-CLOSE-FILES
+           STOP RUN.
+
+       100-OPEN-FILES.
+           OPEN INPUT APPLICANT-FILE
+           IF WS-APPLICANT-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER APPLICANT-FILE: "
+                       WS-APPLICANT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ELIGIBLE-FILE
+           IF WS-ELIGIBLE-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER ELIGIBLE-FILE: "
+                       WS-ELIGIBLE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT INELIGIBLE-FILE
+           IF WS-INELIGIBLE-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER INELIGIBLE-FILE: "
+                       WS-INELIGIBLE-STATUS
+               STOP RUN
+           END-IF.
+
+      *IF-ELSE - wie COND-01, aber pro Satz statt per ACCEPT
+       200-CLASSIFY-APPLICANT.
+           IF PERSON-AGE >= 16 AND PERSON-AGE < 70 THEN
+               MOVE PERSON-AGE TO ELIGIBLE-PERSON-AGE
+               WRITE ELIGIBLE-RECORD
+               ADD 1 TO WS-ELIGIBLE-COUNT
+           ELSE
+               MOVE PERSON-AGE TO INELIGIBLE-PERSON-AGE
+               WRITE INELIGIBLE-RECORD
+               ADD 1 TO WS-INELIGIBLE-COUNT
+           END-IF.
+
+       900-CLOSE-FILES.
+           CLOSE APPLICANT-FILE
+           CLOSE ELIGIBLE-FILE
+           CLOSE INELIGIBLE-FILE
+           DISPLAY "ELIGIBLE="   WS-ELIGIBLE-COUNT
+                   " INELIGIBLE=" WS-INELIGIBLE-COUNT.
