@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-WITHHOLD.
+       AUTHOR. BASQUE.
+
+      * Ersetzt CONDITIONALS' COND-03 (nur Klammeranzeige) durch eine
+      * echte progressive/marginale Lohnsteuerberechnung: jede Klammer
+      * wird nur auf den Einkommensanteil angewandt, der in sie faellt,
+      * kumulativ ueber alle niedrigeren Klammern. Laeuft gegen
+      * PAYROLL-TRANSACTION-FILE und druckt ein Payroll-Register mit
+      * dem berechneten Steuerabzug pro Mitarbeiter.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-TRANSACTION-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTER-STATUS.
+
+      * Trailer-Satz des vorgelagerten Systems fuer den
+      * Kontrollsummenabgleich (BALANCE-CONTROL)
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "PAYROLLCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-TRANSACTION-FILE.
+       01  PAYROLL-TRANS-RECORD.
+           05  PAY-EMP-ID          PIC 9(6).
+           05  PAY-EMP-NAME        PIC X(30).
+           05  PAY-INCOME          PIC 9(6).
+
+       FD  PAYROLL-REGISTER.
+       01  REGISTER-LINE            PIC X(80).
+
+       FD  CONTROL-TOTAL-FILE.
+           COPY "control-total-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PAYROLL-STATUS        PIC XX.
+       01  WS-REGISTER-STATUS       PIC XX.
+       01  WS-CONTROL-STATUS        PIC XX.
+       COPY "balance-control-fields.cpy".
+       01  WS-EOF-SWITCH            PIC X       VALUE 'N'.
+           88  WS-EOF                           VALUE 'Y'.
+
+      *88-LEVEL Klammern aus COND-03, jetzt mit Steuersatz je Klammer
+       01  INCOME                   PIC 9(6)    VALUE ZERO.
+           88  10-PERCENT VALUE 0 THRU 9875.
+           88  12-PERCENT VALUE 9876 THRU 40125.
+           88  22-PERCENT VALUE 40126 THRU 85525.
+           88  24-PERCENT VALUE 85526 THRU 163300.
+           88  32-PERCENT VALUE 163301 THRU 207350.
+
+       01  WS-BRACKET-TABLE.
+           05  WS-BRACKET OCCURS 5 TIMES INDEXED BY WS-BRK-IDX.
+               10  WS-BRACKET-LOW   PIC 9(6).
+               10  WS-BRACKET-HIGH  PIC 9(6).
+               10  WS-BRACKET-RATE  PIC V999.
+      *    (Tabellenwerte werden in 000-LOAD-BRACKETS gesetzt)
+
+       01  WS-TAXABLE-IN-BRACKET    PIC S9(7)   VALUE ZERO.
+       01  WS-WITHHOLDING           PIC 9(6)V99 VALUE ZERO.
+       01  WS-GRAND-WITHHOLDING     PIC 9(9)V99 VALUE ZERO.
+       01  WS-EMPLOYEE-COUNT        PIC 9(7)    VALUE ZERO.
+
+       01  WS-REGISTER-DETAIL.
+           05  DTL-EMP-ID           PIC ZZZZZ9.
+           05  FILLER               PIC X(2)   VALUE SPACES.
+           05  DTL-EMP-NAME         PIC X(30).
+           05  FILLER               PIC X(2)   VALUE SPACES.
+           05  DTL-INCOME           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(2)   VALUE SPACES.
+           05  DTL-WITHHOLDING      PIC ZZZ,ZZ9.99.
+
+       01  WS-REGISTER-TOTAL.
+           05  FILLER               PIC X(30)
+               VALUE "GRAND TOTAL WITHHOLDING:".
+           05  FILLER               PIC X(2)   VALUE SPACES.
+           05  TOT-WITHHOLDING      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-BALANCE-OK-LINE       PIC X(80)
+           VALUE "** IN BALANCE - RECONCILED TO CONTROL TOTAL **".
+       01  WS-BALANCE-BAD-LINE      PIC X(80)
+           VALUE "** OUT OF BALANCE - DO NOT DISTRIBUTE REGISTER **".
+       01  WS-BALANCE-DETAIL-LINE.
+           05  FILLER               PIC X(16)
+               VALUE "CONTROL TOTAL: ".
+           05  BAL-CONTROL-AMOUNT   PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(4)   VALUE SPACES.
+           05  FILLER               PIC X(16)
+               VALUE "DIFFERENCE:    ".
+           05  BAL-DIFFERENCE-AMOUNT PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 000-LOAD-BRACKETS
+           PERFORM 100-OPEN-FILES
+           PERFORM UNTIL WS-EOF
+               READ PAYROLL-TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 200-CALCULATE-WITHHOLDING
+                       PERFORM 300-PRINT-DETAIL
+               END-READ
+           END-PERFORM
+           PERFORM 400-PRINT-TOTAL
+           PERFORM 600-RECONCILE-CONTROL-TOTAL
+           PERFORM 900-CLOSE-FILES
+           STOP RUN.
+
+       000-LOAD-BRACKETS.
+           MOVE     0 TO WS-BRACKET-LOW(1)
+           MOVE  9875 TO WS-BRACKET-HIGH(1)
+           MOVE  .100 TO WS-BRACKET-RATE(1)
+           MOVE  9876 TO WS-BRACKET-LOW(2)
+           MOVE 40125 TO WS-BRACKET-HIGH(2)
+           MOVE  .120 TO WS-BRACKET-RATE(2)
+           MOVE 40126 TO WS-BRACKET-LOW(3)
+           MOVE 85525 TO WS-BRACKET-HIGH(3)
+           MOVE  .220 TO WS-BRACKET-RATE(3)
+           MOVE 85526 TO WS-BRACKET-LOW(4)
+           MOVE 163300 TO WS-BRACKET-HIGH(4)
+           MOVE  .240 TO WS-BRACKET-RATE(4)
+           MOVE 163301 TO WS-BRACKET-LOW(5)
+           MOVE 207350 TO WS-BRACKET-HIGH(5)
+           MOVE  .320 TO WS-BRACKET-RATE(5).
+
+       100-OPEN-FILES.
+           OPEN INPUT PAYROLL-TRANSACTION-FILE
+           IF WS-PAYROLL-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER PAYROLL-TRANS-FILE: "
+                   WS-PAYROLL-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT PAYROLL-REGISTER
+           IF WS-REGISTER-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DES PAYROLL-REGISTER: "
+                       WS-REGISTER-STATUS
+               STOP RUN
+           END-IF.
+
+      * Echte progressive Berechnung: jede Klammer traegt nur den
+      * Anteil bei, der tatsaechlich in sie faellt
+       200-CALCULATE-WITHHOLDING.
+           MOVE PAY-INCOME TO INCOME
+           MOVE ZERO TO WS-WITHHOLDING
+           PERFORM VARYING WS-BRK-IDX FROM 1 BY 1
+                   UNTIL WS-BRK-IDX > 5
+               IF INCOME >= WS-BRACKET-LOW(WS-BRK-IDX)
+                   COMPUTE WS-TAXABLE-IN-BRACKET =
+                       FUNCTION MIN(INCOME, WS-BRACKET-HIGH(WS-BRK-IDX))
+                       - WS-BRACKET-LOW(WS-BRK-IDX)
+      *            Klammer 1 beginnt bei LOW=0, das bereits die
+      *            tatsaechliche Untergrenze ist; ab Klammer 2 ist
+      *            LOW = HIGH(vorherige Klammer)+1, daher muss hier
+      *            der Dollar wieder dazugerechnet werden, sonst
+      *            fehlt der erste Dollar jeder hoeheren Klammer.
+                   IF WS-BRK-IDX > 1
+                       ADD 1 TO WS-TAXABLE-IN-BRACKET
+                   END-IF
+                   COMPUTE WS-WITHHOLDING =
+                       WS-WITHHOLDING + (WS-TAXABLE-IN-BRACKET *
+                       WS-BRACKET-RATE(WS-BRK-IDX))
+               END-IF
+           END-PERFORM
+           ADD WS-WITHHOLDING TO WS-GRAND-WITHHOLDING
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           IF NOT 10-PERCENT AND NOT 12-PERCENT AND NOT 22-PERCENT
+                   AND NOT 24-PERCENT AND NOT 32-PERCENT
+               DISPLAY "WARNUNG: EINKOMMEN AUSSERHALB DER KLAMMERN: "
+                   PAY-EMP-ID
+           END-IF.
+
+       300-PRINT-DETAIL.
+           MOVE PAY-EMP-ID       TO DTL-EMP-ID
+           MOVE PAY-EMP-NAME     TO DTL-EMP-NAME
+           MOVE PAY-INCOME       TO DTL-INCOME
+           MOVE WS-WITHHOLDING   TO DTL-WITHHOLDING
+           MOVE WS-REGISTER-DETAIL TO REGISTER-LINE
+           WRITE REGISTER-LINE.
+
+       400-PRINT-TOTAL.
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE WS-GRAND-WITHHOLDING TO TOT-WITHHOLDING
+           MOVE WS-REGISTER-TOTAL TO REGISTER-LINE
+           WRITE REGISTER-LINE.
+
+      * Gleicht die berechnete Gesamtsumme gegen den Trailer-Satz des
+      * vorgelagerten Systems ab (siehe BALANCE-CONTROL und
+      * SALES-ROLLUP). RETURN-CODE signalisiert nachgelagerten
+      * JCL-Schritten, das Register bei Ungleichgewicht nicht
+      * weiterzuverteilen.
+       600-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "KONTROLLDATEI NICHT GEFUNDEN: "
+                   WS-CONTROL-STATUS
+               SET BC-OUT-OF-BALANCE TO TRUE
+               MOVE ZERO TO BC-CONTROL-TOTAL
+               MOVE ZERO TO BC-DIFFERENCE
+           ELSE
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       SET BC-OUT-OF-BALANCE TO TRUE
+                       MOVE ZERO TO BC-CONTROL-TOTAL
+                       MOVE ZERO TO BC-CONTROL-COUNT
+                       MOVE ZERO TO BC-DIFFERENCE
+                   NOT AT END
+                       MOVE CTL-CONTROL-TOTAL TO BC-CONTROL-TOTAL
+                       MOVE WS-GRAND-WITHHOLDING TO BC-COMPUTED-TOTAL
+                       MOVE ZERO TO BC-TOLERANCE
+                       MOVE CTL-RECORD-COUNT TO BC-CONTROL-COUNT
+                       MOVE WS-EMPLOYEE-COUNT TO BC-COMPUTED-COUNT
+                       CALL "BALANCE-CONTROL"
+                           USING BALANCE-CONTROL-PARMS
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           IF BC-IN-BALANCE
+               MOVE WS-BALANCE-OK-LINE TO REGISTER-LINE
+               WRITE REGISTER-LINE
+           ELSE
+               MOVE WS-BALANCE-BAD-LINE TO REGISTER-LINE
+               WRITE REGISTER-LINE
+               MOVE BC-CONTROL-TOTAL TO BAL-CONTROL-AMOUNT
+               MOVE BC-DIFFERENCE TO BAL-DIFFERENCE-AMOUNT
+               MOVE WS-BALANCE-DETAIL-LINE TO REGISTER-LINE
+               WRITE REGISTER-LINE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       900-CLOSE-FILES.
+           CLOSE PAYROLL-TRANSACTION-FILE
+           CLOSE PAYROLL-REGISTER
+           DISPLAY "MITARBEITER VERARBEITET: " WS-EMPLOYEE-COUNT
+           DISPLAY "GESAMTABZUG:              " WS-GRAND-WITHHOLDING.
