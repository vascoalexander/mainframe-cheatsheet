@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-DIALOG.
+       AUTHOR. BASQUE.
+
+      * Operator-Dialog (ACCEPT/DISPLAY, keine CICS-Region vorhanden)
+      * fuer EMPLOYEE-MASTER: ADD/CHANGE/DELETE/INQUIRE/LIST nach
+      * EMP-ID, mit Rueckfrage vor DELETE. Ergaenzt EMPLOYEE-MAINT
+      * (Batch-Transaktionslauf) um einen interaktiven Zugang, damit
+      * die Operation nicht mehr COBOL-VARIABLES aendern und neu
+      * compilieren muss, um einen Mitarbeiter zu sehen oder zu
+      * aendern.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-STATUS         PIC XX.
+       01  WS-QUIT-SWITCH           PIC X       VALUE 'N'.
+           88  WS-QUIT                          VALUE 'Y'.
+
+       01  WS-MENU-CHOICE           PIC X.
+           88  WS-CHOICE-ADD                    VALUE 'A' 'a'.
+           88  WS-CHOICE-CHANGE                 VALUE 'C' 'c'.
+           88  WS-CHOICE-DELETE                 VALUE 'D' 'd'.
+           88  WS-CHOICE-INQUIRE                VALUE 'I' 'i'.
+           88  WS-CHOICE-LIST                   VALUE 'L' 'l'.
+           88  WS-CHOICE-QUIT                    VALUE 'Q' 'q'.
+
+       01  WS-CONFIRM-CHOICE        PIC X.
+           88  WS-CONFIRM-YES                   VALUE 'Y' 'y'.
+           88  WS-CONFIRM-NO                    VALUE 'N' 'n'.
+
+       01  WS-VALID-SWITCH          PIC X       VALUE 'N'.
+           88  WS-VALID                         VALUE 'Y'.
+       01  WS-VALID-ATTEMPTS        PIC 9       VALUE ZERO.
+
+       01  WS-EMP-ID-STAGING        PIC X(6).
+       01  WS-SALARY-DOLLARS-STAGING  PIC X(7).
+       01  WS-SALARY-CENTS-STAGING  PIC X(2).
+       01  WS-SALARY-DOLLARS        PIC 9(7).
+       01  WS-SALARY-CENTS          PIC 99.
+
+       01  WS-LIST-COUNT            PIC 9(7)    VALUE ZERO.
+       01  WS-DUPLICATE-SWITCH      PIC X       VALUE 'N'.
+           88  WS-DUPLICATE-FOUND               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 000-INITIALIZE
+           PERFORM UNTIL WS-QUIT
+               PERFORM 100-SHOW-MENU
+               PERFORM 200-PROCESS-CHOICE
+           END-PERFORM
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       000-INITIALIZE.
+      * EMPLOYEE-MASTER beim allerersten Aufruf automatisch anlegen,
+      * wie in EMPLOYEE-MAINT
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER EMPLOYEE-MASTER: "
+                       WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+       100-SHOW-MENU.
+           DISPLAY SPACE
+           DISPLAY "===== EMPLOYEE MASTER MAINTENANCE ====="
+           DISPLAY "  A - ADD employee"
+           DISPLAY "  C - CHANGE employee"
+           DISPLAY "  D - DELETE employee"
+           DISPLAY "  I - INQUIRE employee"
+           DISPLAY "  L - LIST all employees"
+           DISPLAY "  Q - QUIT"
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+
+       200-PROCESS-CHOICE.
+           EVALUATE TRUE
+               WHEN WS-CHOICE-ADD
+                   PERFORM 300-ADD-EMPLOYEE
+               WHEN WS-CHOICE-CHANGE
+                   PERFORM 400-CHANGE-EMPLOYEE
+               WHEN WS-CHOICE-DELETE
+                   PERFORM 500-DELETE-EMPLOYEE
+               WHEN WS-CHOICE-INQUIRE
+                   PERFORM 600-INQUIRE-EMPLOYEE
+               WHEN WS-CHOICE-LIST
+                   PERFORM 700-LIST-EMPLOYEES
+               WHEN WS-CHOICE-QUIT
+                   SET WS-QUIT TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+           END-EVALUATE.
+
+       300-ADD-EMPLOYEE.
+           MOVE 'N' TO WS-DUPLICATE-SWITCH
+           PERFORM 910-VALIDATE-EMP-ID
+           MOVE WS-EMP-ID-STAGING TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "EMP-ID " EMP-ID
+                           " ALREADY EXISTS - USE CHANGE INSTEAD"
+                   SET WS-DUPLICATE-FOUND TO TRUE
+           END-READ
+
+           IF NOT WS-DUPLICATE-FOUND
+               DISPLAY "Enter first name: " WITH NO ADVANCING
+               ACCEPT EMP-FIRSTNAME
+               DISPLAY "Enter last name: " WITH NO ADVANCING
+               ACCEPT EMP-LASTNAME
+               DISPLAY "Enter phone: " WITH NO ADVANCING
+               ACCEPT EMP-PHONE
+               DISPLAY "Enter email: " WITH NO ADVANCING
+               ACCEPT EMP-EMAIL
+               PERFORM 930-VALIDATE-SALARY
+               COMPUTE EMP-SALARY = WS-SALARY-DOLLARS +
+                   (WS-SALARY-CENTS / 100)
+
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "ADD FAILED - DUPLICATE EMP-ID"
+                   NOT INVALID KEY
+                       DISPLAY "EMPLOYEE " EMP-ID " ADDED"
+               END-WRITE
+           END-IF.
+
+       400-CHANGE-EMPLOYEE.
+           PERFORM 910-VALIDATE-EMP-ID
+           MOVE WS-EMP-ID-STAGING TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "EMP-ID NOT FOUND: " EMP-ID
+               NOT INVALID KEY
+                   DISPLAY "CURRENT: " EMP-FIRSTNAME " "
+                           EMP-LASTNAME " " EMP-PHONE " "
+                           EMP-EMAIL " " EMP-SALARY
+                   DISPLAY "Enter new first name: " WITH NO ADVANCING
+                   ACCEPT EMP-FIRSTNAME
+                   DISPLAY "Enter new last name: " WITH NO ADVANCING
+                   ACCEPT EMP-LASTNAME
+                   DISPLAY "Enter new phone: " WITH NO ADVANCING
+                   ACCEPT EMP-PHONE
+                   DISPLAY "Enter new email: " WITH NO ADVANCING
+                   ACCEPT EMP-EMAIL
+                   PERFORM 930-VALIDATE-SALARY
+                   COMPUTE EMP-SALARY = WS-SALARY-DOLLARS +
+                       (WS-SALARY-CENTS / 100)
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY "CHANGE FAILED - REWRITE ERROR"
+                       NOT INVALID KEY
+                           DISPLAY "EMPLOYEE " EMP-ID " CHANGED"
+                   END-REWRITE
+           END-READ.
+
+       500-DELETE-EMPLOYEE.
+           PERFORM 910-VALIDATE-EMP-ID
+           MOVE WS-EMP-ID-STAGING TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "EMP-ID NOT FOUND: " EMP-ID
+               NOT INVALID KEY
+                   DISPLAY "RECORD: " EMP-FIRSTNAME " " EMP-LASTNAME
+                           " " EMP-SALARY
+                   MOVE 'N' TO WS-CONFIRM-CHOICE
+                   DISPLAY "CONFIRM DELETE (Y/N)? " WITH NO ADVANCING
+                   ACCEPT WS-CONFIRM-CHOICE
+                   IF WS-CONFIRM-YES
+                       DELETE EMPLOYEE-MASTER
+                           INVALID KEY
+                               DISPLAY "DELETE FAILED"
+                           NOT INVALID KEY
+                               DISPLAY "EMPLOYEE " EMP-ID " DELETED"
+                       END-DELETE
+                   ELSE
+                       DISPLAY "DELETE CANCELLED"
+                   END-IF
+           END-READ.
+
+       600-INQUIRE-EMPLOYEE.
+           PERFORM 910-VALIDATE-EMP-ID
+           MOVE WS-EMP-ID-STAGING TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "EMP-ID NOT FOUND: " EMP-ID
+               NOT INVALID KEY
+                   DISPLAY "EMP-ID="    EMP-ID
+                   DISPLAY "NAME="     EMP-FIRSTNAME " " EMP-LASTNAME
+                   DISPLAY "PHONE="    EMP-PHONE
+                   DISPLAY "EMAIL="    EMP-EMAIL
+                   DISPLAY "SALARY="   EMP-SALARY
+           END-READ.
+
+       700-LIST-EMPLOYEES.
+           MOVE ZERO TO WS-LIST-COUNT
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-MASTER KEY NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "NO EMPLOYEE RECORDS FOUND"
+           END-START
+           IF WS-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-MASTER-STATUS NOT = "00"
+                   READ EMPLOYEE-MASTER NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-LIST-COUNT
+                           DISPLAY EMP-ID " " EMP-FIRSTNAME " "
+                                   EMP-LASTNAME " " EMP-SALARY
+                   END-READ
+               END-PERFORM
+           END-IF
+           DISPLAY "TOTAL EMPLOYEES LISTED: " WS-LIST-COUNT.
+
+      * Staging-Feld + FUNCTION TRIM + LAENGENPRUEFUNG wie in
+      * CONDITIONALS' 910-930-Validierungsparagraphen - GnuCOBOL's
+      * ACCEPT in ein numerisches Feld saeubert ungueltige Eingaben
+      * sonst stillschweigend auf "000000"
+       910-VALIDATE-EMP-ID.
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE ZERO TO WS-VALID-ATTEMPTS
+           PERFORM UNTIL WS-VALID OR WS-VALID-ATTEMPTS = 5
+               ADD 1 TO WS-VALID-ATTEMPTS
+               DISPLAY "Enter EMP-ID (6 digits): " WITH NO ADVANCING
+               MOVE SPACES TO WS-EMP-ID-STAGING
+               ACCEPT WS-EMP-ID-STAGING
+               IF FUNCTION TRIM(WS-EMP-ID-STAGING) NOT = SPACES AND
+                       FUNCTION TRIM(WS-EMP-ID-STAGING) IS NUMERIC AND
+                       FUNCTION LENGTH(FUNCTION TRIM(
+                           WS-EMP-ID-STAGING)) <= 6
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID EMP-ID - NUMERIC, MAX 6 DIGITS"
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               DISPLAY "FEHLER: ZU VIELE UNGUELTIGE EINGABEN - ABBRUCH"
+               STOP RUN
+           END-IF.
+
+       930-VALIDATE-SALARY.
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE ZERO TO WS-VALID-ATTEMPTS
+           PERFORM UNTIL WS-VALID OR WS-VALID-ATTEMPTS = 5
+               ADD 1 TO WS-VALID-ATTEMPTS
+               DISPLAY "Enter salary dollars (0-9999999): "
+                   WITH NO ADVANCING
+               MOVE SPACES TO WS-SALARY-DOLLARS-STAGING
+               ACCEPT WS-SALARY-DOLLARS-STAGING
+               IF FUNCTION TRIM(WS-SALARY-DOLLARS-STAGING)
+                       NOT = SPACES AND
+                       FUNCTION TRIM(WS-SALARY-DOLLARS-STAGING)
+                       IS NUMERIC AND
+                       FUNCTION LENGTH(FUNCTION TRIM(
+                           WS-SALARY-DOLLARS-STAGING)) <= 7
+                   MOVE FUNCTION TRIM(WS-SALARY-DOLLARS-STAGING)
+                       TO WS-SALARY-DOLLARS
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID AMOUNT - NUMERIC, MAX 7 DIGITS"
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               DISPLAY "FEHLER: ZU VIELE UNGUELTIGE EINGABEN - ABBRUCH"
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE ZERO TO WS-VALID-ATTEMPTS
+           PERFORM UNTIL WS-VALID OR WS-VALID-ATTEMPTS = 5
+               ADD 1 TO WS-VALID-ATTEMPTS
+               DISPLAY "Enter salary cents (00-99): "
+                   WITH NO ADVANCING
+               MOVE SPACES TO WS-SALARY-CENTS-STAGING
+               ACCEPT WS-SALARY-CENTS-STAGING
+               IF FUNCTION TRIM(WS-SALARY-CENTS-STAGING)
+                       NOT = SPACES AND
+                       FUNCTION TRIM(WS-SALARY-CENTS-STAGING)
+                       IS NUMERIC AND
+                       FUNCTION LENGTH(FUNCTION TRIM(
+                           WS-SALARY-CENTS-STAGING)) <= 2
+                   MOVE FUNCTION TRIM(WS-SALARY-CENTS-STAGING)
+                       TO WS-SALARY-CENTS
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID CENTS - NUMERIC, MAX 2 DIGITS"
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               DISPLAY "FEHLER: ZU VIELE UNGUELTIGE EINGABEN - ABBRUCH"
+               STOP RUN
+           END-IF.
+
+       900-TERMINATE.
+           CLOSE EMPLOYEE-MASTER
+           DISPLAY "EMPLOYEE-DIALOG ENDED".
