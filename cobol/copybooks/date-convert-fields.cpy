@@ -0,0 +1,20 @@
+      * DATE-CONVERT-FIELDS - LINKAGE-Parameter fuer das CALL'd
+      * Unterprogramm DATE-CONVERT. Ersetzt die in DATE-CHECK,
+      * COBOL-VARIABLES (50-REDEFINES) usw. mehrfach von Hand
+      * geschriebenen Substring-MOVEs zur Datumsumwandlung zwischen
+      * YYYYMMDD, DD.MM.YYYY und DD/MM/YYYY.
+       01  DATE-CONVERT-PARMS.
+           05  DC-FUNCTION        PIC X(9).
+               88  DC-NUM-TO-DOT           VALUE "NUM-DOT".
+               88  DC-NUM-TO-SLASH         VALUE "NUM-SLASH".
+               88  DC-DOT-TO-NUM           VALUE "DOT-NUM".
+               88  DC-SLASH-TO-NUM         VALUE "SLASH-NUM".
+           05  DC-DATE-NUM        PIC 9(8).
+      *        YYYYMMDD, z.B. 20251015
+           05  DC-DATE-DOT        PIC X(10).
+      *        DD.MM.YYYY, z.B. 15.10.2025
+           05  DC-DATE-SLASH      PIC X(10).
+      *        DD/MM/YYYY, z.B. 15/10/2025
+           05  DC-RETURN-CODE     PIC 9.
+               88  DC-OK                   VALUE 0.
+               88  DC-INVALID-FUNCTION     VALUE 1.
