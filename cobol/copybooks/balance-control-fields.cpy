@@ -0,0 +1,19 @@
+      * BALANCE-CONTROL-FIELDS - LINKAGE-Parameter fuer das CALL'd
+      * Unterprogramm BALANCE-CONTROL. Vergleicht die von einem
+      * Batchlauf berechnete Endsumme gegen eine extern mitgelieferte
+      * Kontrollsumme (Trailer-Satz aus dem vorgelagerten System) und
+      * meldet zurueck, ob der Lauf im Gleichgewicht ist. Gemeinsam
+      * genutzt von SALES-ROLLUP und PAYROLL-WITHHOLD.
+       01  BALANCE-CONTROL-PARMS.
+           05  BC-COMPUTED-TOTAL      PIC S9(9)V99 COMP-3.
+           05  BC-CONTROL-TOTAL       PIC S9(9)V99 COMP-3.
+      *        Erlaubte Rundungsdifferenz, normalerweise 0.00
+           05  BC-TOLERANCE           PIC S9(9)V99 COMP-3.
+           05  BC-DIFFERENCE          PIC S9(9)V99 COMP-3.
+      *        Satzanzahl: faengt einen Verlust/Doppelsatz ab, der
+      *        zufaellig auf dieselbe Kontrollsumme kommt
+           05  BC-COMPUTED-COUNT      PIC 9(7).
+           05  BC-CONTROL-COUNT       PIC 9(7).
+           05  BC-BALANCE-SWITCH      PIC X.
+               88  BC-IN-BALANCE              VALUE "Y".
+               88  BC-OUT-OF-BALANCE          VALUE "N".
