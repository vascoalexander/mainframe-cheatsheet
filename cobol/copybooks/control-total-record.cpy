@@ -0,0 +1,7 @@
+      * CONTROL-TOTAL-RECORD - Trailer-Satz, wie ihn das vorgelagerte
+      * System mit jeder Batchdatei mitliefert: die dort gezaehlte
+      * Satzanzahl und Kontrollsumme, gegen die BALANCE-CONTROL die
+      * selbst berechnete Endsumme abgleicht.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-RECORD-COUNT       PIC 9(7).
+           05  CTL-CONTROL-TOTAL      PIC 9(9)V99.
