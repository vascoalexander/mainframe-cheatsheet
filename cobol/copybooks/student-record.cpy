@@ -0,0 +1,7 @@
+      * STUDENT-RECORD - Satzbild fuer STUDENT-FILE
+      * Gleiche Feldaufteilung wie WS-STUDENTS in COBOL-VARIABLES
+      * (60/61-OCCURS-GROUPED).
+       01  STUDENT-RECORD.
+           05  STUDENT-ID          PIC 9(6).
+           05  STUDENT-NAME        PIC X(30).
+           05  STUDENT-GRADE       PIC 99V99.
