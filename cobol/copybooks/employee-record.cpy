@@ -0,0 +1,13 @@
+      * EMPLOYEE-RECORD - Satzbild fuer EMPLOYEE-MASTER
+      * Gleiche Feldaufteilung wie WS-EMPLOYEE in COBOL-VARIABLES
+      * (40-VERSCHACHTELT), damit Batch- und Dialogprogramme dasselbe
+      * Bild der Stammdaten verwenden.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(6).
+           05  EMP-NAME.
+               10  EMP-FIRSTNAME   PIC X(15).
+               10  EMP-LASTNAME    PIC X(20).
+           05  EMP-CONTACT.
+               10  EMP-PHONE       PIC X(15).
+               10  EMP-EMAIL       PIC X(40).
+           05  EMP-SALARY          PIC 9(7)V99 COMP-3.
