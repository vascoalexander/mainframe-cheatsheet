@@ -0,0 +1,12 @@
+      * SALES-RECORD - Satzbild fuer SALES-TRANSACTION-FILE
+      * Eingabedatei muss nach MONTH (Hauptstufe) innerhalb REGION
+      * (Unterstufe) sortiert sein, damit die Kontrollstufen in
+      * SALES-ROLLUP korrekt auswerten. SALES-AMOUNT ist DISPLAY wie
+      * TRANS-SALARY in employee-record.cpy - LINE SEQUENTIAL Dateien
+      * fuehren hier keine COMP-3-Felder (siehe EMPLOYEE-MAINT); die
+      * Kumulierung selbst laeuft ueber COMP-3-Summenfelder in
+      * WORKING-STORAGE.
+       01  SALES-RECORD.
+           05  SALES-MONTH         PIC 99.
+           05  SALES-REGION        PIC X(10).
+           05  SALES-AMOUNT        PIC 9(7)V99.
