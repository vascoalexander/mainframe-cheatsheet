@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-ROLLUP.
+       AUTHOR. BASQUE.
+
+      * Ersetzt COBOL-VARIABLES' 62-MATRIX-Demo (WS-SALES/
+      * WS-COMP3-VALUE wurden nie tatsaechlich kumuliert) durch einen
+      * echten Kontrollstufen-Batchlauf: liest SALES-TRANSACTION-FILE
+      * (muss nach MONAT/HAUPTSTUFE innerhalb REGION/UNTERSTUFE
+      * sortiert sein), kumuliert COMP-3-Summen je Region und Monat
+      * und druckt einen Bericht mit Zwischensummen und Gesamtsumme.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO "SALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-STATUS.
+
+           SELECT SALES-REPORT ASSIGN TO "SALESRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      * Trailer-Satz des vorgelagerten Systems fuer den
+      * Kontrollsummenabgleich (BALANCE-CONTROL)
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "SALESCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
+           COPY "sales-record.cpy".
+
+       FD  SALES-REPORT.
+       01  REPORT-LINE                  PIC X(80).
+
+       FD  CONTROL-TOTAL-FILE.
+           COPY "control-total-record.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SALES-STATUS              PIC XX.
+       01  WS-REPORT-STATUS             PIC XX.
+       01  WS-CONTROL-STATUS            PIC XX.
+       COPY "balance-control-fields.cpy".
+       01  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+           88  WS-EOF                               VALUE 'Y'.
+       01  WS-FIRST-RECORD-SWITCH       PIC X       VALUE 'Y'.
+           88  WS-FIRST-RECORD                      VALUE 'Y'.
+
+       01  WS-PRIOR-MONTH               PIC 99      VALUE ZERO.
+       01  WS-PRIOR-REGION              PIC X(10)   VALUE SPACES.
+
+       01  WS-REGION-TOTAL              PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-MONTH-TOTAL                PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-GRAND-TOTAL                PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-RECORD-COUNT               PIC 9(7)    VALUE ZERO.
+
+       01  WS-MONTH-HEADER.
+           05  FILLER                    PIC X(6) VALUE "MONTH ".
+           05  HDR-MONTH                 PIC 99.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  DTL-REGION                PIC X(10).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  DTL-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-REGION-TOTAL-LINE.
+           05  FILLER                    PIC X(6)  VALUE SPACES.
+           05  FILLER                    PIC X(16)
+               VALUE "REGION SUBTOTAL:".
+           05  TOT-REGION-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-MONTH-TOTAL-LINE.
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  FILLER                    PIC X(15)
+               VALUE "MONTH SUBTOTAL:".
+           05  TOT-MONTH-AMOUNT          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                    PIC X(18)
+               VALUE "GRAND TOTAL SALES:".
+           05  TOT-GRAND-AMOUNT          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-BALANCE-OK-LINE            PIC X(80)
+           VALUE "** IN BALANCE - RECONCILED TO CONTROL TOTAL **".
+       01  WS-BALANCE-BAD-LINE           PIC X(80)
+           VALUE "** OUT OF BALANCE - DO NOT DISTRIBUTE REPORT **".
+       01  WS-BALANCE-DETAIL-LINE.
+           05  FILLER                    PIC X(16)
+               VALUE "CONTROL TOTAL: ".
+           05  BAL-CONTROL-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  FILLER                    PIC X(16)
+               VALUE "DIFFERENCE:    ".
+           05  BAL-DIFFERENCE-AMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 100-OPEN-FILES
+           PERFORM UNTIL WS-EOF
+               READ SALES-TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 200-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 500-FINAL-BREAKS
+           PERFORM 600-RECONCILE-CONTROL-TOTAL
+           PERFORM 900-CLOSE-FILES
+           STOP RUN.
+
+       100-OPEN-FILES.
+           OPEN INPUT SALES-TRANSACTION-FILE
+           IF WS-SALES-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER SALES-FILE: "
+                   WS-SALES-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SALES-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DES SALES-REPORT: "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       200-PROCESS-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE SALES-MONTH  TO WS-PRIOR-MONTH
+               MOVE SALES-REGION TO WS-PRIOR-REGION
+               PERFORM 310-PRINT-MONTH-HEADER
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           ELSE
+               IF SALES-MONTH NOT = WS-PRIOR-MONTH
+                   PERFORM 410-REGION-BREAK
+                   PERFORM 420-MONTH-BREAK
+                   MOVE SALES-MONTH TO WS-PRIOR-MONTH
+                   PERFORM 310-PRINT-MONTH-HEADER
+               ELSE
+                   IF SALES-REGION NOT = WS-PRIOR-REGION
+                       PERFORM 410-REGION-BREAK
+                   END-IF
+               END-IF
+               MOVE SALES-REGION TO WS-PRIOR-REGION
+           END-IF
+
+           ADD SALES-AMOUNT TO WS-REGION-TOTAL
+           ADD 1 TO WS-RECORD-COUNT.
+
+       310-PRINT-MONTH-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-PRIOR-MONTH TO HDR-MONTH
+           MOVE WS-MONTH-HEADER TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      * Unterstufe: Regionszwischensumme drucken und zuruecksetzen
+       410-REGION-BREAK.
+           MOVE WS-PRIOR-REGION TO DTL-REGION
+           MOVE WS-REGION-TOTAL TO DTL-AMOUNT
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-PRIOR-REGION TO DTL-REGION
+           MOVE WS-REGION-TOTAL TO TOT-REGION-AMOUNT
+           MOVE WS-REGION-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD WS-REGION-TOTAL TO WS-MONTH-TOTAL
+           MOVE ZERO TO WS-REGION-TOTAL.
+
+      * Hauptstufe: Monatszwischensumme drucken und zuruecksetzen
+       420-MONTH-BREAK.
+           MOVE WS-MONTH-TOTAL TO TOT-MONTH-AMOUNT
+           MOVE WS-MONTH-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD WS-MONTH-TOTAL TO WS-GRAND-TOTAL
+           MOVE ZERO TO WS-MONTH-TOTAL.
+
+       500-FINAL-BREAKS.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 410-REGION-BREAK
+               PERFORM 420-MONTH-BREAK
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-TOTAL TO TOT-GRAND-AMOUNT
+           MOVE WS-GRAND-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      * Gleicht die berechnete Gesamtsumme gegen den Trailer-Satz des
+      * vorgelagerten Systems ab (siehe BALANCE-CONTROL). Ein Fehlen
+      * der Kontrolldatei wird selbst als Out-of-Balance gewertet -
+      * ohne Kontrollsumme kann ein verlorener oder doppelter Satz
+      * nicht erkannt werden. RETURN-CODE signalisiert nachgelagerten
+      * JCL-Schritten, den Bericht bei Ungleichgewicht nicht
+      * weiterzuverteilen.
+       600-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "KONTROLLDATEI NICHT GEFUNDEN: "
+                   WS-CONTROL-STATUS
+               SET BC-OUT-OF-BALANCE TO TRUE
+               MOVE ZERO TO BC-CONTROL-TOTAL
+               MOVE ZERO TO BC-DIFFERENCE
+           ELSE
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       SET BC-OUT-OF-BALANCE TO TRUE
+                       MOVE ZERO TO BC-CONTROL-TOTAL
+                       MOVE ZERO TO BC-CONTROL-COUNT
+                       MOVE ZERO TO BC-DIFFERENCE
+                   NOT AT END
+                       MOVE CTL-CONTROL-TOTAL TO BC-CONTROL-TOTAL
+                       MOVE WS-GRAND-TOTAL TO BC-COMPUTED-TOTAL
+                       MOVE ZERO TO BC-TOLERANCE
+                       MOVE CTL-RECORD-COUNT TO BC-CONTROL-COUNT
+                       MOVE WS-RECORD-COUNT TO BC-COMPUTED-COUNT
+                       CALL "BALANCE-CONTROL"
+                           USING BALANCE-CONTROL-PARMS
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF BC-IN-BALANCE
+               MOVE WS-BALANCE-OK-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE WS-BALANCE-BAD-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE BC-CONTROL-TOTAL TO BAL-CONTROL-AMOUNT
+               MOVE BC-DIFFERENCE TO BAL-DIFFERENCE-AMOUNT
+               MOVE WS-BALANCE-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       900-CLOSE-FILES.
+           CLOSE SALES-TRANSACTION-FILE
+           CLOSE SALES-REPORT
+           DISPLAY "SAETZE VERARBEITET: " WS-RECORD-COUNT
+           DISPLAY "GESAMTSUMME:        " WS-GRAND-TOTAL.
