@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-MATRIX-REPORT.
+       AUTHOR. BASQUE.
+
+      * Ersetzt COBOL-VARIABLES' 62-MATRIX-Demo (nur WS-COL(1,1) bis
+      * WS-COL(2,2) per Literal-MOVE gefuellt) durch eine echte
+      * Region-x-Monat Verkaufsmatrix: liest dieselbe
+      * SALES-TRANSACTION-FILE wie SALES-ROLLUP (Reihenfolge hier
+      * unerheblich, die Matrix wird ueber Region/Monat kumuliert) und
+      * druckt ein Rasterformat mit Zeilen-, Spalten- und Gesamtsumme.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO "SALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-STATUS.
+
+           SELECT MATRIX-REPORT ASSIGN TO "SALESMTX.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
+           COPY "sales-record.cpy".
+
+      * 150 Zeichen - Breitformat wie bei mehrspaltigen Rasterberichten
+      * ueblich (Endlospapier mit breitem Wagen)
+       FD  MATRIX-REPORT.
+       01  REPORT-LINE                   PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SALES-STATUS                PIC XX.
+       01  WS-REPORT-STATUS               PIC XX.
+       01  WS-EOF-SWITCH                  PIC X      VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+
+      * Regionen werden in Lesereihenfolge in diese Tabelle
+      * aufgenommen (bis zu 10, wie WS-ROW in COBOL-VARIABLES)
+       01  WS-REGION-NAMES.
+           05  WS-REGION-NAME OCCURS 10 TIMES
+                   INDEXED BY WS-REG-IDX   PIC X(10).
+       01  WS-REGION-COUNT                PIC 99     VALUE ZERO.
+
+      * Monatsnamen wie WS-MONTHS in COBOL-VARIABLES (OCCURS-Tabelle,
+      * procedural befuellt statt per VALUE, da COBOL keine
+      * Einzel-VALUEs je OCCURS-Index erlaubt)
+       01  WS-MONTH-ABBREV-TABLE.
+           05  WS-MONTH-ABBREV OCCURS 12 TIMES        PIC X(3).
+
+      * Region x Monat Matrix (entspricht WS-ROW/WS-COL, jetzt mit
+      * echten Betraegen statt Demo-Literalen)
+       01  WS-SALES-MATRIX.
+           05  WS-MATRIX-ROW OCCURS 10 TIMES INDEXED BY WS-ROW-IDX.
+               10  WS-MATRIX-COL OCCURS 12 TIMES
+                       INDEXED BY WS-COL-IDX
+                       PIC S9(7)V99 COMP-3 VALUE ZERO.
+
+       01  WS-ROW-TOTAL                   PIC S9(8)V99 COMP-3.
+       01  WS-COLUMN-TOTALS.
+           05  WS-COL-TOTAL OCCURS 12 TIMES
+                   PIC S9(8)V99 COMP-3 VALUE ZERO.
+       01  WS-GRAND-TOTAL                 PIC S9(9)V99 COMP-3
+               VALUE ZERO.
+
+       01  WS-HEADER-LINE.
+           05  FILLER                     PIC X(10) VALUE "REGION".
+           05  HDR-MONTH-COL OCCURS 12 TIMES        PIC X(10).
+           05  FILLER                     PIC X(2)  VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE "ROW TOTAL".
+
+       01  WS-DETAIL-LINE.
+           05  DTL-REGION                 PIC X(10).
+           05  DTL-MONTH-AMT OCCURS 12 TIMES        PIC Z(5)9.99B.
+           05  DTL-ROW-TOTAL              PIC Z(6)9.99.
+
+       01  WS-COLUMN-TOTAL-LINE.
+           05  FILLER                     PIC X(10) VALUE "COL TOTAL".
+           05  TOT-MONTH-AMT OCCURS 12 TIMES        PIC Z(5)9.99B.
+           05  TOT-ROW-TOTAL              PIC Z(6)9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                     PIC X(18)
+               VALUE "GRAND TOTAL SALES:".
+           05  FILLER                     PIC X(2)  VALUE SPACES.
+           05  TOT-GRAND-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 010-LOAD-MONTH-NAMES
+           PERFORM 100-OPEN-FILES
+           PERFORM UNTIL WS-EOF
+               READ SALES-TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 200-ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 300-PRINT-REPORT
+           PERFORM 900-CLOSE-FILES
+           STOP RUN.
+
+       010-LOAD-MONTH-NAMES.
+           MOVE "JAN" TO WS-MONTH-ABBREV(1)
+           MOVE "FEB" TO WS-MONTH-ABBREV(2)
+           MOVE "MAR" TO WS-MONTH-ABBREV(3)
+           MOVE "APR" TO WS-MONTH-ABBREV(4)
+           MOVE "MAY" TO WS-MONTH-ABBREV(5)
+           MOVE "JUN" TO WS-MONTH-ABBREV(6)
+           MOVE "JUL" TO WS-MONTH-ABBREV(7)
+           MOVE "AUG" TO WS-MONTH-ABBREV(8)
+           MOVE "SEP" TO WS-MONTH-ABBREV(9)
+           MOVE "OCT" TO WS-MONTH-ABBREV(10)
+           MOVE "NOV" TO WS-MONTH-ABBREV(11)
+           MOVE "DEC" TO WS-MONTH-ABBREV(12).
+
+       100-OPEN-FILES.
+           OPEN INPUT SALES-TRANSACTION-FILE
+           IF WS-SALES-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER SALES-FILE: "
+                   WS-SALES-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT MATRIX-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DES MATRIX-REPORT: "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       200-ACCUMULATE-RECORD.
+           PERFORM 210-FIND-OR-ADD-REGION
+           IF WS-REG-IDX > 0
+               ADD SALES-AMOUNT
+                   TO WS-MATRIX-COL(WS-REG-IDX, SALES-MONTH)
+           END-IF.
+
+      * Lineare Suche in der (kleinen, bis zu 10 Eintraege) Tabelle;
+      * neue Region wird am Ende angehaengt, wie EMPLOYMENT-STATUS-
+      * CODES in CONDITIONALS dynamisch waechst. Die Tabelle ist auf
+      * 10 Regionen begrenzt (WS-REGION-NAMES/WS-SALES-MATRIX sind
+      * OCCURS 10 TIMES) - eine 11. Region wuerde ueber das Tabellen-
+      * ende hinaus schreiben, daher wird sie stattdessen zurueck-
+      * gewiesen und WS-REG-IDX auf ZERO gesetzt, damit
+      * 200-ACCUMULATE-RECORD den Satz ueberspringt.
+       210-FIND-OR-ADD-REGION.
+           SET WS-REG-IDX TO 1
+           SEARCH WS-REGION-NAME
+               AT END
+                   IF WS-REGION-COUNT < 10
+                       ADD 1 TO WS-REGION-COUNT
+                       SET WS-REG-IDX TO WS-REGION-COUNT
+                       MOVE SALES-REGION TO WS-REGION-NAME(WS-REG-IDX)
+                   ELSE
+                       DISPLAY "WARNUNG: MEHR ALS 10 REGIONEN - SATZ "
+                           "UEBERSPRUNGEN: " SALES-REGION
+                       SET WS-REG-IDX TO ZERO
+                   END-IF
+               WHEN WS-REGION-NAME(WS-REG-IDX) = SALES-REGION
+                   CONTINUE
+           END-SEARCH.
+
+       300-PRINT-REPORT.
+           PERFORM 310-PRINT-HEADER
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX > WS-REGION-COUNT
+               PERFORM 320-PRINT-DETAIL-ROW
+           END-PERFORM
+           PERFORM 330-PRINT-COLUMN-TOTALS
+           PERFORM 340-PRINT-GRAND-TOTAL.
+
+       310-PRINT-HEADER.
+           PERFORM VARYING WS-COL-IDX FROM 1 BY 1 UNTIL WS-COL-IDX > 12
+               MOVE SPACES TO HDR-MONTH-COL(WS-COL-IDX)
+               MOVE WS-MONTH-ABBREV(WS-COL-IDX)
+                   TO HDR-MONTH-COL(WS-COL-IDX)(7:3)
+           END-PERFORM
+           MOVE WS-HEADER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       320-PRINT-DETAIL-ROW.
+           MOVE WS-REGION-NAME(WS-ROW-IDX) TO DTL-REGION
+           MOVE ZERO TO WS-ROW-TOTAL
+           PERFORM VARYING WS-COL-IDX FROM 1 BY 1 UNTIL WS-COL-IDX > 12
+               MOVE WS-MATRIX-COL(WS-ROW-IDX, WS-COL-IDX)
+                   TO DTL-MONTH-AMT(WS-COL-IDX)
+               ADD WS-MATRIX-COL(WS-ROW-IDX, WS-COL-IDX)
+                   TO WS-ROW-TOTAL
+               ADD WS-MATRIX-COL(WS-ROW-IDX, WS-COL-IDX)
+                   TO WS-COL-TOTAL(WS-COL-IDX)
+           END-PERFORM
+           MOVE WS-ROW-TOTAL TO DTL-ROW-TOTAL
+           ADD WS-ROW-TOTAL TO WS-GRAND-TOTAL
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       330-PRINT-COLUMN-TOTALS.
+           MOVE ZERO TO WS-ROW-TOTAL
+           PERFORM VARYING WS-COL-IDX FROM 1 BY 1 UNTIL WS-COL-IDX > 12
+               MOVE WS-COL-TOTAL(WS-COL-IDX)
+                   TO TOT-MONTH-AMT(WS-COL-IDX)
+               ADD WS-COL-TOTAL(WS-COL-IDX) TO WS-ROW-TOTAL
+           END-PERFORM
+           MOVE WS-ROW-TOTAL TO TOT-ROW-TOTAL
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-COLUMN-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       340-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO TOT-GRAND-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       900-CLOSE-FILES.
+           CLOSE SALES-TRANSACTION-FILE
+           CLOSE MATRIX-REPORT
+           DISPLAY "REGIONEN:     " WS-REGION-COUNT
+           DISPLAY "GESAMTSUMME:  " WS-GRAND-TOTAL.
