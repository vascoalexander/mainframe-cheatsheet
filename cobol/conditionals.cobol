@@ -1,16 +1,58 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONALS.
        AUTHOR. BASQUE.
        DATE-WRITTEN. 03.10.2025.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Steuerdatei fuer die Employment-Status-Codes (siehe COND-02) -
+      * neue Codes koennen hier ergaenzt werden, ohne das Programm neu
+      * zu uebersetzen
+           SELECT EMPLOYMENT-CODE-FILE ASSIGN TO "EMPSTAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-FILE-STATUS.
+
+      * Protokoll der von COND-01/02/03 zurueckgewiesenen Eingaben
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCEPTION.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYMENT-CODE-FILE.
+       01  EMPLOYMENT-CODE-RECORD.
+           05  CTL-EMPLOYMENT-NUMBER  PIC 9.
+           05  CTL-EMPLOYMENT-STATUS  PIC X(20).
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-FIELD-NAME         PIC X(20).
+           05  EXC-SEP-1              PIC X.
+           05  EXC-REJECTED-VALUE     PIC X(20).
+           05  EXC-SEP-2              PIC X.
+           05  EXC-REASON             PIC X(30).
+
+       WORKING-STORAGE SECTION.
 
        01 PERSON-AGE   PIC 9(3) VALUE 0.
 
        01 EMPLOYMENT-NUMBER  PIC 9 VALUE ZERO.
        01 EMPLOYMENT-STATUS  PIC X(20).
 
+       01  WS-CODE-FILE-STATUS         PIC XX.
+       01  WS-CODE-COUNT                PIC 99      VALUE ZERO.
+
+      * EMPLOYMENT-STATUS-CODES - aus EMPLOYMENT-CODE-FILE geladene
+      * Codetabelle; fehlt die Steuerdatei, bleiben die fuenf
+      * Standardcodes als Fallback bestehen
+       01  EMPLOYMENT-STATUS-CODES.
+           05  EMPLOYMENT-STATUS-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-CODE-COUNT
+                   INDEXED BY WS-CODE-IDX.
+               10  TBL-EMPLOYMENT-NUMBER  PIC 9.
+               10  TBL-EMPLOYMENT-STATUS  PIC X(20).
+
        01 INCOME PIC 9(6) VALUE ZERO.
            88 10-PERCENT VALUE 0 THRU 9875.
            88 12-PERCENT VALUE 9876 THRU 40125.
@@ -18,44 +60,107 @@
            88 24-PERCENT VALUE 85526 THRU 163300.
            88 32-PERCENT VALUE 163301 THRU 207350.
 
+      * Eingabevalidierung fuer COND-01/02/03 - ACCEPT geht immer
+      * zuerst in dieses alphanumerische Feld, damit NUMERIC-Pruefung
+      * moeglich ist (ein ACCEPT direkt in ein PIC 9 Feld liefert bei
+      * GnuCOBOL stillschweigend "000" statt die Eingabe abzulehnen)
+       01  WS-INPUT-STAGING         PIC X(7).
+       01  WS-VALID-SWITCH          PIC X      VALUE 'N'.
+           88  WS-VALID                        VALUE 'Y'.
+       01  WS-VALID-ATTEMPTS        PIC 9      VALUE ZERO.
+       01  WS-EXCEPTION-STATUS      PIC XX.
+       01  WS-EXC-FIELD-NAME        PIC X(20).
+       01  WS-EXC-REASON            PIC X(30).
+
        PROCEDURE DIVISION.
 
        MAIN.
+           PERFORM 000-LOAD-EMPLOYMENT-CODES.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER EXCEPTION-REPORT: "
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF
            PERFORM COND-01.
            PERFORM COND-02.
            PERFORM COND-03.
+           CLOSE EXCEPTION-REPORT-FILE
            STOP RUN.
 
+      *STEUERDATEI LADEN
+       000-LOAD-EMPLOYMENT-CODES.
+           OPEN INPUT EMPLOYMENT-CODE-FILE
+           IF WS-CODE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CODE-FILE-STATUS NOT = "00"
+                       OR WS-CODE-COUNT = 20
+                   READ EMPLOYMENT-CODE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-CODE-COUNT
+                           SET WS-CODE-IDX TO WS-CODE-COUNT
+                           MOVE CTL-EMPLOYMENT-NUMBER TO
+                               TBL-EMPLOYMENT-NUMBER(WS-CODE-IDX)
+                           MOVE CTL-EMPLOYMENT-STATUS TO
+                               TBL-EMPLOYMENT-STATUS(WS-CODE-IDX)
+                   END-READ
+               END-PERFORM
+               IF WS-CODE-COUNT = 20 AND WS-CODE-FILE-STATUS = "00"
+                   READ EMPLOYMENT-CODE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           DISPLAY "WARNUNG: MEHR ALS 20 EMPLOYMENT-"
+                               "STATUS-CODES - WEITERE UEBERSPRUNGEN"
+                   END-READ
+               END-IF
+               CLOSE EMPLOYMENT-CODE-FILE
+           ELSE
+      * Steuerdatei fehlt - Standardcodes als Fallback verwenden
+               MOVE 5 TO WS-CODE-COUNT
+               MOVE 1 TO TBL-EMPLOYMENT-NUMBER(1)
+               MOVE "Employed" TO TBL-EMPLOYMENT-STATUS(1)
+               MOVE 2 TO TBL-EMPLOYMENT-NUMBER(2)
+               MOVE "Self-employed" TO TBL-EMPLOYMENT-STATUS(2)
+               MOVE 3 TO TBL-EMPLOYMENT-NUMBER(3)
+               MOVE "Retired" TO TBL-EMPLOYMENT-STATUS(3)
+               MOVE 4 TO TBL-EMPLOYMENT-NUMBER(4)
+               MOVE "Student" TO TBL-EMPLOYMENT-STATUS(4)
+               MOVE 5 TO TBL-EMPLOYMENT-NUMBER(5)
+               MOVE "Not employed" TO TBL-EMPLOYMENT-STATUS(5)
+           END-IF.
+
       *IF-ELSE
        COND-01.
-           DISPLAY "Enter the Person's age: " WITH NO ADVANCING. 
-           ACCEPT PERSON-AGE.
+           PERFORM 910-VALIDATE-AGE.
            IF PERSON-AGE >= 16 and PERSON-AGE < 70 THEN
                DISPLAY "You are allowed to drive"
            ELSE
               DISPLAY "You are not allowed to drive"
            END-IF.
 
-      *SWITCH
+      *SWITCH (jetzt per Tabellen-SEARCH gegen EMPLOYMENT-STATUS-CODES,
+      *statt fest verdrahteter WHEN-Klauseln)
        COND-02.
            DISPLAY SPACE.
-           DISPLAY "Enter the employment number: " WITH NO ADVANCING.
-           ACCEPT EMPLOYMENT-NUMBER
-           EVALUATE EMPLOYMENT-NUMBER 
-              WHEN 1 MOVE "Employed" TO EMPLOYMENT-STATUS 
-              WHEN 2 MOVE "Self-employed" TO EMPLOYMENT-STATUS 
-              WHEN 3 MOVE "Retired" TO EMPLOYMENT-STATUS 
-              WHEN 4 MOVE "Student" TO EMPLOYMENT-STATUS 
-              WHEN 5 MOVE "Not employed" TO EMPLOYMENT-STATUS 
-              WHEN OTHER MOVE "N/A" TO EMPLOYMENT-STATUS 
-           END-EVALUATE.
+           PERFORM 920-VALIDATE-EMPLOYMENT-NUMBER.
+           MOVE "N/A" TO EMPLOYMENT-STATUS
+           SET WS-CODE-IDX TO 1
+           SEARCH EMPLOYMENT-STATUS-ENTRY
+               AT END
+                   MOVE "N/A" TO EMPLOYMENT-STATUS
+               WHEN TBL-EMPLOYMENT-NUMBER(WS-CODE-IDX)
+                       = EMPLOYMENT-NUMBER
+                   MOVE TBL-EMPLOYMENT-STATUS(WS-CODE-IDX)
+                       TO EMPLOYMENT-STATUS
+           END-SEARCH.
            DISPLAY "Employment status is " EMPLOYMENT-STATUS.
 
       *88-LEVEL
        COND-03.
            DISPLAY SPACE.
-           DISPLAY "Enter your income: " WITH NO ADVANCING.
-           ACCEPT INCOME
+           PERFORM 930-VALIDATE-INCOME.
            EVALUATE TRUE
                  WHEN 10-PERCENT 
                     DISPLAY "You are in the 10% tax bracket"
@@ -70,3 +175,112 @@
                  WHEN OTHER
                     DISPLAY "Income out of defined tax brackets"
            END-EVALUATE.
+
+      * Eingabevalidierung - reprompt bei nicht-numerischen oder
+      * unplausiblen Werten, zurueckgewiesene Eingaben gehen in die
+      * EXCEPTION-REPORT-FILE
+       910-VALIDATE-AGE.
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE ZERO TO WS-VALID-ATTEMPTS
+           PERFORM UNTIL WS-VALID OR WS-VALID-ATTEMPTS = 5
+               ADD 1 TO WS-VALID-ATTEMPTS
+               DISPLAY "Enter the Person's age: " WITH NO ADVANCING
+               MOVE SPACES TO WS-INPUT-STAGING
+               ACCEPT WS-INPUT-STAGING
+               IF FUNCTION TRIM(WS-INPUT-STAGING) NOT = SPACES AND
+                       FUNCTION TRIM(WS-INPUT-STAGING) IS NUMERIC AND
+                       FUNCTION LENGTH(FUNCTION TRIM(
+                           WS-INPUT-STAGING)) <= 3
+                   MOVE FUNCTION TRIM(WS-INPUT-STAGING) TO PERSON-AGE
+                   IF PERSON-AGE <= 120
+                       SET WS-VALID TO TRUE
+                   ELSE
+                       MOVE "PERSON-AGE" TO WS-EXC-FIELD-NAME
+                       MOVE "OUT OF RANGE (0-120)" TO WS-EXC-REASON
+                       PERFORM 950-LOG-EXCEPTION
+                   END-IF
+               ELSE
+                   MOVE "PERSON-AGE" TO WS-EXC-FIELD-NAME
+                   MOVE "NOT NUMERIC" TO WS-EXC-REASON
+                   PERFORM 950-LOG-EXCEPTION
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               MOVE "PERSON-AGE" TO WS-EXC-FIELD-NAME
+               MOVE "MAX RETRIES EXCEEDED" TO WS-EXC-REASON
+               PERFORM 950-LOG-EXCEPTION
+               DISPLAY "FEHLER: ZU VIELE UNGUELTIGE EINGABEN - ABBRUCH"
+               STOP RUN
+           END-IF.
+
+       920-VALIDATE-EMPLOYMENT-NUMBER.
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE ZERO TO WS-VALID-ATTEMPTS
+           PERFORM UNTIL WS-VALID OR WS-VALID-ATTEMPTS = 5
+               ADD 1 TO WS-VALID-ATTEMPTS
+               DISPLAY "Enter the employment number: "
+                   WITH NO ADVANCING
+               MOVE SPACES TO WS-INPUT-STAGING
+               ACCEPT WS-INPUT-STAGING
+               IF FUNCTION TRIM(WS-INPUT-STAGING) NOT = SPACES AND
+                       FUNCTION TRIM(WS-INPUT-STAGING) IS NUMERIC AND
+                       FUNCTION LENGTH(FUNCTION TRIM(
+                           WS-INPUT-STAGING)) = 1
+                   MOVE FUNCTION TRIM(WS-INPUT-STAGING)
+                       TO EMPLOYMENT-NUMBER
+                   SET WS-VALID TO TRUE
+               ELSE
+                   MOVE "EMPLOYMENT-NUMBER" TO WS-EXC-FIELD-NAME
+                   MOVE "NOT A SINGLE DIGIT" TO WS-EXC-REASON
+                   PERFORM 950-LOG-EXCEPTION
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               MOVE "EMPLOYMENT-NUMBER" TO WS-EXC-FIELD-NAME
+               MOVE "MAX RETRIES EXCEEDED" TO WS-EXC-REASON
+               PERFORM 950-LOG-EXCEPTION
+               DISPLAY "FEHLER: ZU VIELE UNGUELTIGE EINGABEN - ABBRUCH"
+               STOP RUN
+           END-IF.
+
+       930-VALIDATE-INCOME.
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE ZERO TO WS-VALID-ATTEMPTS
+           PERFORM UNTIL WS-VALID OR WS-VALID-ATTEMPTS = 5
+               ADD 1 TO WS-VALID-ATTEMPTS
+               DISPLAY "Enter your income: " WITH NO ADVANCING
+               MOVE SPACES TO WS-INPUT-STAGING
+               ACCEPT WS-INPUT-STAGING
+               IF FUNCTION TRIM(WS-INPUT-STAGING) NOT = SPACES AND
+                       FUNCTION TRIM(WS-INPUT-STAGING) IS NUMERIC AND
+                       FUNCTION LENGTH(FUNCTION TRIM(
+                           WS-INPUT-STAGING)) <= 6
+                   MOVE FUNCTION TRIM(WS-INPUT-STAGING) TO INCOME
+                   SET WS-VALID TO TRUE
+               ELSE
+                   MOVE "INCOME" TO WS-EXC-FIELD-NAME
+                   MOVE "NOT NUMERIC OR > 999999"
+                       TO WS-EXC-REASON
+                   PERFORM 950-LOG-EXCEPTION
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID
+               MOVE "INCOME" TO WS-EXC-FIELD-NAME
+               MOVE "MAX RETRIES EXCEEDED" TO WS-EXC-REASON
+               PERFORM 950-LOG-EXCEPTION
+               DISPLAY "FEHLER: ZU VIELE UNGUELTIGE EINGABEN - ABBRUCH"
+               STOP RUN
+           END-IF.
+
+       950-LOG-EXCEPTION.
+           MOVE WS-EXC-FIELD-NAME   TO EXC-FIELD-NAME
+           MOVE SPACE               TO EXC-SEP-1
+           MOVE WS-INPUT-STAGING    TO EXC-REJECTED-VALUE
+           MOVE SPACE               TO EXC-SEP-2
+           MOVE WS-EXC-REASON       TO EXC-REASON
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM SCHREIBEN DER EXCEPTION-REPORT: "
+                   WS-EXCEPTION-STATUS
+           END-IF
+           DISPLAY "UNGUELTIGE EINGABE - BITTE ERNEUT EINGEBEN".
