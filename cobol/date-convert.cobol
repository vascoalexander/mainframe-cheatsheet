@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE-CONVERT.
+       AUTHOR. BASQUE.
+
+      * Gemeinsames Unterprogramm fuer Datumsumwandlung zwischen
+      * YYYYMMDD, DD.MM.YYYY und DD/MM/YYYY - ersetzt die verstreuten
+      * Substring-MOVEs in DATE-CHECK, COBOL-VARIABLES (50-REDEFINES,
+      * WS-DATE-FORMATTED-1/2) und kuenftigen Programmen durch eine
+      * einzige Stelle.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-NUM-DAY             PIC 99.
+       01  WS-NUM-MONTH           PIC 99.
+       01  WS-NUM-YEAR            PIC 9(4).
+
+       LINKAGE SECTION.
+       COPY "date-convert-fields.cpy".
+
+       PROCEDURE DIVISION USING DATE-CONVERT-PARMS.
+       MAIN-LOGIC.
+           MOVE 0 TO DC-RETURN-CODE
+           EVALUATE TRUE
+               WHEN DC-NUM-TO-DOT
+                   PERFORM 100-NUM-TO-DOT
+               WHEN DC-NUM-TO-SLASH
+                   PERFORM 200-NUM-TO-SLASH
+               WHEN DC-DOT-TO-NUM
+                   PERFORM 300-DOT-TO-NUM
+               WHEN DC-SLASH-TO-NUM
+                   PERFORM 400-SLASH-TO-NUM
+               WHEN OTHER
+                   MOVE 1 TO DC-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       100-NUM-TO-DOT.
+           MOVE DC-DATE-NUM(7:2) TO DC-DATE-DOT(1:2)
+           MOVE "."              TO DC-DATE-DOT(3:1)
+           MOVE DC-DATE-NUM(5:2) TO DC-DATE-DOT(4:2)
+           MOVE "."              TO DC-DATE-DOT(6:1)
+           MOVE DC-DATE-NUM(1:4) TO DC-DATE-DOT(7:4).
+
+       200-NUM-TO-SLASH.
+           MOVE DC-DATE-NUM(7:2) TO DC-DATE-SLASH(1:2)
+           MOVE "/"              TO DC-DATE-SLASH(3:1)
+           MOVE DC-DATE-NUM(5:2) TO DC-DATE-SLASH(4:2)
+           MOVE "/"              TO DC-DATE-SLASH(6:1)
+           MOVE DC-DATE-NUM(1:4) TO DC-DATE-SLASH(7:4).
+
+       300-DOT-TO-NUM.
+           MOVE DC-DATE-DOT(1:2) TO WS-NUM-DAY
+           MOVE DC-DATE-DOT(4:2) TO WS-NUM-MONTH
+           MOVE DC-DATE-DOT(7:4) TO WS-NUM-YEAR
+           MOVE WS-NUM-YEAR      TO DC-DATE-NUM(1:4)
+           MOVE WS-NUM-MONTH     TO DC-DATE-NUM(5:2)
+           MOVE WS-NUM-DAY       TO DC-DATE-NUM(7:2).
+
+       400-SLASH-TO-NUM.
+           MOVE DC-DATE-SLASH(1:2) TO WS-NUM-DAY
+           MOVE DC-DATE-SLASH(4:2) TO WS-NUM-MONTH
+           MOVE DC-DATE-SLASH(7:4) TO WS-NUM-YEAR
+           MOVE WS-NUM-YEAR        TO DC-DATE-NUM(1:4)
+           MOVE WS-NUM-MONTH       TO DC-DATE-NUM(5:2)
+           MOVE WS-NUM-DAY         TO DC-DATE-NUM(7:2).
