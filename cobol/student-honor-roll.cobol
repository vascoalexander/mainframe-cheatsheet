@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HONOR-ROLL.
+
+      * Laedt STUDENT-FILE in die WS-STUDENTS Tabelle (30 Plaetze, wie
+      * in COBOL-VARIABLES 60/61-OCCURS-GROUPED), errechnet den
+      * Klassendurchschnitt und druckt den Honor Roll Report fuer alle
+      * Studenten oberhalb von WS-CUTOFF-GRADE mit Seitenkoepfen und
+      * Kontrollsumme.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "HONORROLL.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY "student-record.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STUDENT-STATUS           PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+       01  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+           88  WS-EOF                              VALUE 'Y'.
+
+      * Tabelle entspricht WS-STUDENTS aus COBOL-VARIABLES
+       01  WS-STUDENTS-TABLE.
+           05  WS-STUDENTS OCCURS 30 TIMES INDEXED BY WS-IDX.
+               10  WS-STUDENT-ID       PIC 9(6).
+               10  WS-STUDENT-NAME     PIC X(30).
+               10  WS-STUDENT-GRADE    PIC 99V99.
+
+       01  WS-STUDENT-COUNT            PIC 9(3)    VALUE ZERO.
+       01  WS-GRADE-TOTAL              PIC 9(6)V99 VALUE ZERO.
+       01  WS-CLASS-AVERAGE            PIC 99V99   VALUE ZERO.
+       01  WS-CUTOFF-GRADE             PIC 99V99   VALUE 90.00.
+       01  WS-HONOR-COUNT              PIC 9(3)    VALUE ZERO.
+
+      * Seitensteuerung
+       01  WS-PAGE-NUMBER               PIC 99      VALUE ZERO.
+       01  WS-LINE-COUNT                PIC 99      VALUE 99.
+       01  WS-LINES-PER-PAGE            PIC 99      VALUE 20.
+
+       01  WS-HEADER-1.
+           05  FILLER                   PIC X(30)
+               VALUE "HONOR ROLL REPORT".
+           05  FILLER                   PIC X(10) VALUE "PAGE ".
+           05  HDR-PAGE-NUMBER          PIC ZZ9.
+
+       01  WS-HEADER-2.
+           05  FILLER                   PIC X(10) VALUE "STUDENT-ID".
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(30) VALUE "NAME".
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(5)  VALUE "GRADE".
+
+       01  WS-DETAIL-LINE.
+           05  DTL-STUDENT-ID           PIC ZZZZZ9.
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  DTL-STUDENT-NAME         PIC X(30).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-STUDENT-GRADE        PIC ZZ.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "KLASSENDURCHSCHNITT:".
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  TOT-CLASS-AVERAGE        PIC ZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 100-LOAD-STUDENTS
+           PERFORM 200-COMPUTE-AVERAGE
+           PERFORM 300-PRINT-REPORT
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-LOAD-STUDENTS.
+           OPEN INPUT STUDENT-FILE
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER STUDENT-FILE: "
+                       WS-STUDENT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF OR WS-STUDENT-COUNT = 30
+               READ STUDENT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STUDENT-COUNT
+                       SET WS-IDX TO WS-STUDENT-COUNT
+                       MOVE STUDENT-ID    TO WS-STUDENT-ID(WS-IDX)
+                       MOVE STUDENT-NAME  TO WS-STUDENT-NAME(WS-IDX)
+                       MOVE STUDENT-GRADE TO WS-STUDENT-GRADE(WS-IDX)
+               END-READ
+           END-PERFORM
+
+           IF WS-STUDENT-COUNT = 30 AND NOT WS-EOF
+               READ STUDENT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       DISPLAY "WARNUNG: MEHR ALS 30 STUDENTEN - "
+                           "WEITERE UEBERSPRUNGEN"
+               END-READ
+           END-IF
+
+           CLOSE STUDENT-FILE.
+
+       200-COMPUTE-AVERAGE.
+           IF WS-STUDENT-COUNT > ZERO
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-STUDENT-COUNT
+                   ADD WS-STUDENT-GRADE(WS-IDX) TO WS-GRADE-TOTAL
+               END-PERFORM
+               COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                   WS-GRADE-TOTAL / WS-STUDENT-COUNT
+           END-IF.
+
+       300-PRINT-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "FEHLER BEIM OEFFNEN DER REPORT-FILE: "
+                       WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-STUDENT-COUNT
+               IF WS-STUDENT-GRADE(WS-IDX) >= WS-CUTOFF-GRADE
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 310-PRINT-HEADERS
+                   END-IF
+                   PERFORM 320-PRINT-DETAIL
+               END-IF
+           END-PERFORM
+
+           PERFORM 330-PRINT-TOTALS
+           CLOSE REPORT-FILE.
+
+       310-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE-NUMBER
+           MOVE WS-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       320-PRINT-DETAIL.
+           MOVE WS-STUDENT-ID(WS-IDX)    TO DTL-STUDENT-ID
+           MOVE WS-STUDENT-NAME(WS-IDX)  TO DTL-STUDENT-NAME
+           MOVE WS-STUDENT-GRADE(WS-IDX) TO DTL-STUDENT-GRADE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-HONOR-COUNT.
+
+       330-PRINT-TOTALS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CLASS-AVERAGE TO TOT-CLASS-AVERAGE
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       900-TERMINATE.
+           DISPLAY "STUDENTEN GELADEN:   " WS-STUDENT-COUNT
+           DISPLAY "HONOR ROLL EINTRAEGE: " WS-HONOR-COUNT
+           DISPLAY "KLASSENDURCHSCHNITT: " WS-CLASS-AVERAGE.
